@@ -1,113 +1,1083 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC2000.
-      * Programmer: Aidan Dunbar
-      * Date : 02/04/2026
-      * GitHub URL   
-      *
-      * Description
-      *
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-
-       * ---------------------------------
-       * SALES TAX VARIABLES
-       * ---------------------------------
-       77  END-OF-SESSION-SWITCH    PIC X       VALUE "N".
-       77  SALES-AMOUNT             PIC 9(5)V99.
-       77  SALES-TAX                PIC Z,ZZZ.99.
-
-       * ---------------------------------
-       * FUTURE VALUE USER ENTRIES
-       * ---------------------------------
-       01  USER-ENTRIES.
-           05 NUMBER-ENTERED        PIC 9.
-           05 INVESTMENT-AMOUNT     PIC 9(5).
-           05 NUMBER-OF-YEARS       PIC 99.
-           05 YEARLY-INTEREST-RATE  PIC 99V9.
-
-       * ---------------------------------
-       * WORKING FIELDS
-       * ---------------------------------
-       01  WORK-FIELDS.
-           05 FUTURE-VALUE          PIC 9(7)V99.
-           05 YEAR-COUNTER          PIC 99       VALUE 1.
-           05 EDITED-FUTURE-VALUE   PIC Z,ZZZ,ZZ9.99.
-
-       PROCEDURE DIVISION.
-
-       * =================================
-       * MAIN CONTROL PARAGRAPH
-       * =================================
-       000-MAIN.
-           PERFORM 010-CALCULATE-SALES-TAX
-           PERFORM 020-CALCULATE-FUTURE-VALUES
-           DISPLAY "END OF SESSION.".
-           STOP RUN.
-
-       * =================================
-       * SALES TAX CALCULATION
-       * =================================
-       010-CALCULATE-SALES-TAX.
-           PERFORM 100-CALCULATE-ONE-SALES-TAX
-               UNTIL END-OF-SESSION-SWITCH = "Y".
-
-       100-CALCULATE-ONE-SALES-TAX.
-           DISPLAY "-----------------------------------------------".
-           DISPLAY "TO END PROGRAM, ENTER 0.".
-           DISPLAY "TO CALCULATE SALES TAX, ENTER THE SALES AMOUNT.".
-           ACCEPT SALES-AMOUNT.
-
-           IF SALES-AMOUNT = ZERO
-               MOVE "Y" TO END-OF-SESSION-SWITCH
-           ELSE
-               COMPUTE SALES-TAX ROUNDED =
-                   SALES-AMOUNT * .0785
-               DISPLAY "SALES TAX = " SALES-TAX
-           END-IF.
-
-       * =================================
-       * FUTURE VALUE CALCULATION
-       * =================================
-       020-CALCULATE-FUTURE-VALUES.
-           PERFORM 200-CALCULATE-FUTURE-VALUE
-               UNTIL NUMBER-ENTERED = ZERO.
-           DISPLAY "End of session.".
-
-       200-CALCULATE-FUTURE-VALUE.
-           DISPLAY "----------------------------------------".
-           DISPLAY "To end the program, enter 0.".
-           DISPLAY "To perform another calculation, enter 1.".
-           ACCEPT NUMBER-ENTERED.
-           DISPLAY "----------------------------------------".
-
-           IF NUMBER-ENTERED = 1
-               PERFORM 210-GET-USER-VALUES
-               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
-               MOVE 1 TO YEAR-COUNTER
-               PERFORM 220-CALCULATE-NEXT-FV
-                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
-               MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
-               DISPLAY "Future value = " EDITED-FUTURE-VALUE
-           END-IF.
-
-       210-GET-USER-VALUES.
-           DISPLAY "Enter investment amount (xxxxx).".
-           ACCEPT INVESTMENT-AMOUNT.
-           DISPLAY "Enter number of years (xx).".
-           ACCEPT NUMBER-OF-YEARS.
-           DISPLAY "Enter yearly interest rate (xx.x).".
-           ACCEPT YEARLY-INTEREST-RATE.
-
-       220-CALCULATE-NEXT-FV.
-           COMPUTE FUTURE-VALUE ROUNDED =
-               FUTURE-VALUE +
-               (FUTURE-VALUE * YEARLY-INTEREST-RATE / 100).
-           ADD 1 TO YEAR-COUNTER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC2000.
+      * Programmer: Aidan Dunbar
+      * Date : 02/04/2026
+      * GitHub URL
+      *
+      * Description
+      *
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALESTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALES-TRANS-STATUS.
+
+           SELECT SALES-TAX-REPORT-FILE ASSIGN TO "SALESRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FV-SCHEDULE-FILE ASSIGN TO "FVSCHED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FV-SCHEDULE-STATUS.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
+
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-RATE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT FV-ACCOUNTS-FILE ASSIGN TO "FVACCTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FV-ACCOUNTS-STATUS.
+
+           SELECT FV-CHECKPOINT-FILE ASSIGN TO "FVCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FV-CHECKPOINT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-EXTRACT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SALES-TRANS-FILE.
+       01  SALES-TRANS-RECORD.
+           05 TRANS-SALES-AMOUNT    PIC 9(5)V99.
+           05 TRANS-SHIFT-CODE      PIC 9.
+           05 TRANS-TAX-CATEGORY    PIC X.
+
+       FD  SALES-TAX-REPORT-FILE.
+       01  SALES-TAX-REPORT-RECORD  PIC X(80).
+
+       FD  FV-SCHEDULE-FILE.
+       01  FV-SCHEDULE-RECORD       PIC X(80).
+
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD     PIC X(110).
+
+       FD  TAX-RATE-FILE.
+       01  TAX-RATE-RECORD.
+           05 TXRATE-JURISDICTION   PIC X(10).
+           05 TXRATE-CATEGORY-CODE  PIC X.
+           05 TXRATE-EFFECTIVE-DATE PIC 9(8).
+           05 TXRATE-RATE           PIC 9V9999.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD         PIC X(150).
+
+       FD  FV-ACCOUNTS-FILE.
+       01  FV-ACCOUNT-RECORD.
+           05 ACCT-NUMBER           PIC X(10).
+           05 ACCT-INVESTMENT       PIC 9(5).
+           05 ACCT-YEARS            PIC 99.
+           05 ACCT-STANDARD-RATE    PIC 99V9.
+           05 ACCT-CONTRIBUTION     PIC 9(5).
+
+       FD  FV-CHECKPOINT-FILE.
+       01  FV-CHECKPOINT-RECORD.
+           05 CKPT-LAST-ACCOUNT     PIC X(10).
+           05 CKPT-ACCOUNT-SEQ      PIC 9(5).
+           05 CKPT-YEAR-COUNTER     PIC 99.
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05 GL-ACCOUNT            PIC X(10).
+           05 GL-AS-OF-DATE         PIC 9(8).
+           05 GL-FUTURE-VALUE       PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+      * ---------------------------------
+      * SALES TAX VARIABLES
+      * ---------------------------------
+       77  END-OF-SESSION-SWITCH    PIC X       VALUE "N".
+       77  MAIN-MENU-CHOICE         PIC 9       VALUE 1.
+       77  SALES-TAX-MODE           PIC 9.
+       77  SALES-AMOUNT             PIC 9(5)V99.
+       77  SALES-TAX-AMOUNT         PIC 9(5)V99.
+       77  SALES-TAX                PIC Z,ZZZ,ZZ9.99.
+
+      * ---------------------------------
+      * SALES TAX BATCH VARIABLES
+      * ---------------------------------
+       77  SALES-TRANS-STATUS       PIC XX      VALUE SPACES.
+       77  SALES-TRANS-EOF-SWITCH   PIC X       VALUE "N".
+           88 SALES-TRANS-EOF                   VALUE "Y".
+       77  BATCH-TRANSACTION-COUNT  PIC 9(5)    VALUE ZERO.
+       77  BATCH-TOTAL-SALES        PIC 9(7)V99 VALUE ZERO.
+       77  BATCH-TOTAL-TAX          PIC 9(7)V99 VALUE ZERO.
+       77  EDITED-BATCH-SALES-AMT   PIC Z,ZZZ,ZZ9.99.
+       77  EDITED-BATCH-TOTAL-SALES PIC Z,ZZZ,ZZ9.99.
+       77  EDITED-BATCH-TOTAL-TAX   PIC Z,ZZZ,ZZ9.99.
+       77  CURRENT-SHIFT-CODE       PIC 9       VALUE ZERO.
+       77  PREVIOUS-SHIFT-CODE      PIC 9       VALUE ZERO.
+       77  FIRST-SHIFT-SWITCH       PIC X       VALUE "N".
+           88 FIRST-SHIFT-PROCESSED               VALUE "Y".
+       77  SHIFT-SUBTOTAL-SALES     PIC 9(7)V99 VALUE ZERO.
+       77  SHIFT-SUBTOTAL-TAX       PIC 9(7)V99 VALUE ZERO.
+       77  EDITED-SHIFT-SUBTOT-SALES PIC Z,ZZZ,ZZ9.99.
+       77  EDITED-SHIFT-SUBTOT-TAX  PIC Z,ZZZ,ZZ9.99.
+
+      * ---------------------------------
+      * FUTURE VALUE USER ENTRIES
+      * ---------------------------------
+       01  USER-ENTRIES.
+           05 NUMBER-ENTERED        PIC 9       VALUE 1.
+           05 INVESTMENT-AMOUNT     PIC 9(5).
+           05 NUMBER-OF-YEARS       PIC 99.
+           05 YEARLY-INTEREST-RATE  PIC 99V9.
+           05 ANNUAL-CONTRIBUTION   PIC 9(5)    VALUE ZERO.
+
+      * ---------------------------------
+      * WORKING FIELDS
+      * ---------------------------------
+       01  WORK-FIELDS.
+           05 FUTURE-VALUE          PIC 9(7)V99.
+           05 YEAR-COUNTER          PIC 99       VALUE 1.
+           05 CALCULATION-NUMBER    PIC 9(3)     VALUE ZERO.
+           05 STARTING-BALANCE      PIC 9(7)V99.
+           05 INTEREST-APPLIED      PIC 9(7)V99.
+           05 EDITED-FUTURE-VALUE   PIC Z,ZZZ,ZZ9.99.
+           05 EDITED-STARTING-BAL   PIC Z,ZZZ,ZZ9.99.
+           05 EDITED-INTEREST-APPL  PIC Z,ZZZ,ZZ9.99.
+
+      * ---------------------------------
+      * VALIDATION AND EXCEPTION LOGGING
+      * ---------------------------------
+       77  VALID-ENTRY-SWITCH       PIC X       VALUE "N".
+           88 ENTRY-IS-VALID                    VALUE "Y".
+       77  REJECT-REASON            PIC X(45)   VALUE SPACES.
+       77  RATE-UNDER-VALIDATION    PIC 99V9.
+       77  EXCEPTION-SOURCE         PIC X(30)   VALUE SPACES.
+       77  EXCEPTION-VALUE-DISPLAY  PIC X(15)   VALUE SPACES.
+       77  SALES-REJECT-COUNT       PIC 9(5)    VALUE ZERO.
+       77  FV-REJECT-COUNT          PIC 9(5)    VALUE ZERO.
+       77  TOTAL-REJECT-COUNT       PIC 9(5)    VALUE ZERO.
+       77  EDITED-SALES-AMOUNT-LOG  PIC Z(4)9.99.
+       77  EDITED-RATE-LOG          PIC Z9.9.
+       77  EDITED-TAX-RATE-LOG      PIC 9.9999.
+
+      * ---------------------------------
+      * BUSINESS RANGE LIMITS
+      * ---------------------------------
+       77  MIN-SALES-AMOUNT         PIC 9(5)V99 VALUE 0.01.
+       77  MAX-SALES-AMOUNT         PIC 9(5)V99 VALUE 50000.00.
+       77  MIN-NUMBER-OF-YEARS      PIC 99      VALUE 1.
+       77  MAX-NUMBER-OF-YEARS      PIC 99      VALUE 50.
+       77  MAX-INTEREST-RATE        PIC 99V9    VALUE 25.0.
+       77  MAX-ANNUAL-CONTRIBUTION  PIC 9(5)    VALUE 50000.
+
+      * ---------------------------------
+      * AUDIT LOG
+      * ---------------------------------
+       77  OPERATOR-ID               PIC X(10)  VALUE SPACES.
+       77  EXCEPTION-LOG-STATUS      PIC XX     VALUE SPACES.
+       77  AUDIT-LOG-STATUS          PIC XX     VALUE SPACES.
+       77  WS-AUDIT-TIMESTAMP        PIC X(21)  VALUE SPACES.
+       77  AUDIT-CALC-TYPE           PIC X(25)  VALUE SPACES.
+       77  AUDIT-DETAIL              PIC X(80)  VALUE SPACES.
+
+      * ---------------------------------
+      * FUTURE VALUE BATCH MODE
+      * ---------------------------------
+       77  FV-MODE                   PIC 9.
+       77  FV-ACCOUNTS-STATUS        PIC XX     VALUE SPACES.
+       77  FV-ACCOUNTS-EOF-SWITCH     PIC X      VALUE "N".
+           88 FV-ACCOUNTS-EOF                    VALUE "Y".
+       77  FV-BATCH-ACCOUNT-SEQ       PIC 9(5)   VALUE ZERO.
+       77  FV-RESTART-SEQ             PIC 9(5)   VALUE ZERO.
+       77  FV-CHECKPOINT-INTERVAL     PIC 9(3)   VALUE 5.
+       77  FV-CHECKPOINT-STATUS       PIC XX     VALUE SPACES.
+       77  FV-SCHEDULE-STATUS         PIC XX     VALUE SPACES.
+       77  GL-EXTRACT-STATUS          PIC XX     VALUE SPACES.
+       77  GL-ACCOUNT-ID              PIC X(10)  VALUE SPACES.
+       77  GL-EXTRACT-EOF-SWITCH      PIC X      VALUE "N".
+           88 GL-EXTRACT-EOF                     VALUE "Y".
+       77  GL-POSTED-COUNT            PIC 9(3)   VALUE ZERO.
+       77  ALREADY-POSTED-SWITCH      PIC X      VALUE "N".
+           88 ACCOUNT-ALREADY-POSTED             VALUE "Y".
+       77  FV-ALREADY-POSTED-COUNT    PIC 9(5)   VALUE ZERO.
+
+      * ---------------------------------
+      * SALES TAX RATE TABLE
+      * ---------------------------------
+       77  CURRENT-JURISDICTION     PIC X(10)   VALUE "MAIN".
+       77  SALES-TAX-CATEGORY-CODE  PIC X       VALUE "L".
+       77  WS-RUN-DATE              PIC 9(8).
+       77  TAX-RATE-EOF-SWITCH      PIC X       VALUE "N".
+           88 TAX-RATE-EOF                      VALUE "Y".
+       77  TAX-RATE-STATUS          PIC XX      VALUE SPACES.
+       77  TAX-RATE-COUNT           PIC 9(3)    VALUE ZERO.
+       77  RATE-FOUND-SWITCH        PIC X       VALUE "N".
+           88 RATE-WAS-FOUND                    VALUE "Y".
+       77  SALES-TAX-RATE           PIC 9V9999  VALUE ZERO.
+       77  TAX-RATE-TABLE-IDX       PIC 9(3)    VALUE ZERO.
+       77  BEST-RATE-EFF-DATE       PIC 9(8)    VALUE ZERO.
+
+       01  TAX-RATE-TABLE-AREA.
+           05 TAX-RATE-ENTRY OCCURS 500 TIMES INDEXED BY TXR-IDX.
+               10 TXR-JURISDICTION   PIC X(10).
+               10 TXR-CATEGORY-CODE  PIC X.
+               10 TXR-EFFECTIVE-DATE PIC 9(8).
+               10 TXR-RATE           PIC 9V9999.
+
+       01  GL-POSTED-TABLE-AREA.
+           05 GL-POSTED-ENTRY OCCURS 500 TIMES INDEXED BY GLP-IDX.
+               10 GLP-ACCOUNT-ID     PIC X(10).
+
+       PROCEDURE DIVISION.
+
+      * =================================
+      * MAIN CONTROL PARAGRAPH
+      * =================================
+       000-MAIN.
+           PERFORM 001-OPEN-LOG-FILES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           DISPLAY "ENTER OPERATOR ID.".
+           ACCEPT OPERATOR-ID.
+           PERFORM 005-LOAD-TAX-RATE-TABLE
+           PERFORM 003-SHOW-MAIN-MENU
+               UNTIL MAIN-MENU-CHOICE = 0
+           PERFORM 980-DISPLAY-SESSION-SUMMARY
+           CLOSE EXCEPTION-LOG-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE FV-SCHEDULE-FILE
+           CLOSE GL-EXTRACT-FILE
+           DISPLAY "END OF SESSION.".
+           STOP RUN.
+
+      * ---------------------------------
+      * OPEN AUDIT/EXCEPTION/GL/SCHEDULE FILES IN APPEND MODE SO
+      * PRIOR SESSIONS' HISTORY SURVIVES (REQ 003/008) AND A
+      * CHECKPOINT RESTART DOESN'T ERASE ACCOUNTS ALREADY POSTED
+      * (REQ 006) - OPEN EXTEND ERRORS WITH STATUS 35 THE FIRST
+      * TIME THE FILE DOESN'T EXIST YET
+      * ---------------------------------
+       001-OPEN-LOG-FILES.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           OPEN EXTEND FV-SCHEDULE-FILE
+           IF FV-SCHEDULE-STATUS = "35"
+               OPEN OUTPUT FV-SCHEDULE-FILE
+           END-IF
+           OPEN EXTEND GL-EXTRACT-FILE
+           IF GL-EXTRACT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+
+      * ---------------------------------
+      * MAIN MENU
+      * ---------------------------------
+       003-SHOW-MAIN-MENU.
+           DISPLAY "=================================================".
+           DISPLAY "MAIN MENU".
+           DISPLAY "1 - SALES TAX CALCULATOR".
+           DISPLAY "2 - FUTURE VALUE CALCULATOR".
+           DISPLAY "3 - DAILY SALES TAX SUMMARY REPORT".
+           DISPLAY "0 - EXIT".
+           ACCEPT MAIN-MENU-CHOICE.
+
+           EVALUATE MAIN-MENU-CHOICE
+               WHEN 1
+                   PERFORM 010-CALCULATE-SALES-TAX
+               WHEN 2
+                   PERFORM 020-CALCULATE-FUTURE-VALUES
+               WHEN 3
+                   PERFORM 150-RUN-BATCH-SALES-TAX
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION."
+           END-EVALUATE.
+
+      * ---------------------------------
+      * LOAD SALES TAX RATE TABLE
+      * ---------------------------------
+       005-LOAD-TAX-RATE-TABLE.
+           MOVE ZERO TO TAX-RATE-COUNT
+           MOVE "N" TO TAX-RATE-EOF-SWITCH
+           OPEN INPUT TAX-RATE-FILE
+           IF TAX-RATE-STATUS = "35"
+               DISPLAY "WARNING: TAX-RATE-FILE NOT FOUND - "
+                   "NO RATES LOADED. SALES WILL BE REJECTED "
+                   "UNTIL THE RATE FILE IS RESTORED."
+           ELSE
+               READ TAX-RATE-FILE
+                   AT END MOVE "Y" TO TAX-RATE-EOF-SWITCH
+               END-READ
+               PERFORM UNTIL TAX-RATE-EOF
+                   IF TAX-RATE-COUNT < 500
+                       ADD 1 TO TAX-RATE-COUNT
+                       SET TXR-IDX TO TAX-RATE-COUNT
+                       MOVE TXRATE-JURISDICTION
+                           TO TXR-JURISDICTION (TXR-IDX)
+                       MOVE TXRATE-CATEGORY-CODE
+                           TO TXR-CATEGORY-CODE (TXR-IDX)
+                       MOVE TXRATE-EFFECTIVE-DATE
+                           TO TXR-EFFECTIVE-DATE (TXR-IDX)
+                       MOVE TXRATE-RATE TO TXR-RATE (TXR-IDX)
+                   ELSE
+                       DISPLAY "WARNING: TAX RATE TABLE FULL - RATE "
+                           "IGNORED FOR " TXRATE-JURISDICTION
+                   END-IF
+                   READ TAX-RATE-FILE
+                       AT END MOVE "Y" TO TAX-RATE-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+               CLOSE TAX-RATE-FILE
+           END-IF.
+
+      * ---------------------------------
+      * LOOK UP CURRENT SALES TAX RATE
+      * ---------------------------------
+       015-LOOKUP-SALES-TAX-RATE.
+           MOVE "N" TO RATE-FOUND-SWITCH
+           MOVE ZERO TO SALES-TAX-RATE
+           MOVE ZERO TO BEST-RATE-EFF-DATE
+           PERFORM VARYING TAX-RATE-TABLE-IDX FROM 1 BY 1
+               UNTIL TAX-RATE-TABLE-IDX > TAX-RATE-COUNT
+               SET TXR-IDX TO TAX-RATE-TABLE-IDX
+               IF TXR-JURISDICTION (TXR-IDX) = CURRENT-JURISDICTION
+                   AND TXR-CATEGORY-CODE (TXR-IDX) =
+                       SALES-TAX-CATEGORY-CODE
+                   AND TXR-EFFECTIVE-DATE (TXR-IDX) <= WS-RUN-DATE
+                   AND TXR-EFFECTIVE-DATE (TXR-IDX) >=
+                       BEST-RATE-EFF-DATE
+                   MOVE "Y" TO RATE-FOUND-SWITCH
+                   MOVE TXR-RATE (TXR-IDX) TO SALES-TAX-RATE
+                   MOVE TXR-EFFECTIVE-DATE (TXR-IDX)
+                       TO BEST-RATE-EFF-DATE
+               END-IF
+           END-PERFORM.
+
+      * =================================
+      * SALES TAX CALCULATION
+      * =================================
+       010-CALCULATE-SALES-TAX.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "SALES TAX PROCESSING.".
+           DISPLAY "ENTER 1 FOR INTERACTIVE MODE.".
+           DISPLAY "ENTER 2 FOR BATCH MODE (SALES-TRANS-FILE).".
+           DISPLAY "ENTER 0 TO SKIP SALES TAX PROCESSING.".
+           ACCEPT SALES-TAX-MODE.
+
+           EVALUATE SALES-TAX-MODE
+               WHEN 1
+                   MOVE "N" TO END-OF-SESSION-SWITCH
+                   PERFORM 100-CALCULATE-ONE-SALES-TAX
+                       UNTIL END-OF-SESSION-SWITCH = "Y"
+               WHEN 2
+                   PERFORM 150-RUN-BATCH-SALES-TAX
+               WHEN OTHER
+                   DISPLAY "NO SALES TAX PROCESSING SELECTED."
+           END-EVALUATE.
+
+       100-CALCULATE-ONE-SALES-TAX.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "TO END PROGRAM, ENTER 0.".
+           DISPLAY "TO CALCULATE SALES TAX, ENTER THE SALES AMOUNT.".
+           ACCEPT SALES-AMOUNT.
+
+           IF SALES-AMOUNT = ZERO
+               MOVE "Y" TO END-OF-SESSION-SWITCH
+           ELSE
+               DISPLAY
+                   "ENTER TAX CATEGORY (E=EXEMPT, S=STATE ONLY, "
+               DISPLAY "L=STATE+LOCAL)."
+               ACCEPT SALES-TAX-CATEGORY-CODE
+               PERFORM 110-VALIDATE-SALES-AMOUNT
+               IF ENTRY-IS-VALID
+                   PERFORM 112-VALIDATE-TAX-CATEGORY-CODE
+               END-IF
+               IF ENTRY-IS-VALID
+                   PERFORM 015-LOOKUP-SALES-TAX-RATE
+                   IF RATE-WAS-FOUND
+                       COMPUTE SALES-TAX-AMOUNT ROUNDED =
+                           SALES-AMOUNT * SALES-TAX-RATE
+                       MOVE SALES-TAX-AMOUNT TO SALES-TAX
+                       DISPLAY "SALES TAX = " SALES-TAX
+                       MOVE "SALES TAX INTERACTIVE"
+                           TO AUDIT-CALC-TYPE
+                       MOVE SALES-TAX-RATE TO EDITED-TAX-RATE-LOG
+                       MOVE SPACES TO AUDIT-DETAIL
+                       STRING "SALE=" DELIMITED BY SIZE
+                           SALES-AMOUNT DELIMITED BY SIZE
+                           " TAX=" DELIMITED BY SIZE
+                           SALES-TAX DELIMITED BY SIZE
+                           " CAT=" DELIMITED BY SIZE
+                           SALES-TAX-CATEGORY-CODE DELIMITED BY SIZE
+                           " RATE=" DELIMITED BY SIZE
+                           EDITED-TAX-RATE-LOG DELIMITED BY SIZE
+                           INTO AUDIT-DETAIL
+                       END-STRING
+                       PERFORM 960-WRITE-AUDIT-RECORD
+                   ELSE
+                       DISPLAY "REJECTED: NO TAX RATE ON FILE FOR "
+                           CURRENT-JURISDICTION
+                       ADD 1 TO SALES-REJECT-COUNT
+                       MOVE "SALES TAX INTERACTIVE" TO EXCEPTION-SOURCE
+                       MOVE SALES-AMOUNT TO EDITED-SALES-AMOUNT-LOG
+                       MOVE EDITED-SALES-AMOUNT-LOG
+                           TO EXCEPTION-VALUE-DISPLAY
+                       MOVE "NO TAX RATE ON FILE FOR JURISDICTION"
+                           TO REJECT-REASON
+                       PERFORM 950-LOG-EXCEPTION-RECORD
+                   END-IF
+               ELSE
+                   DISPLAY "REJECTED: " REJECT-REASON
+                   ADD 1 TO SALES-REJECT-COUNT
+                   MOVE "SALES TAX INTERACTIVE" TO EXCEPTION-SOURCE
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+       110-VALIDATE-SALES-AMOUNT.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF SALES-AMOUNT < MIN-SALES-AMOUNT
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "SALES AMOUNT MUST BE GREATER THAN ZERO"
+                   TO REJECT-REASON
+           ELSE
+               IF SALES-AMOUNT > MAX-SALES-AMOUNT
+                   MOVE "N" TO VALID-ENTRY-SWITCH
+                   MOVE "SALES AMOUNT EXCEEDS MAXIMUM ALLOWED"
+                       TO REJECT-REASON
+               END-IF
+           END-IF
+           IF NOT ENTRY-IS-VALID
+               MOVE SALES-AMOUNT TO EDITED-SALES-AMOUNT-LOG
+               MOVE EDITED-SALES-AMOUNT-LOG TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+       112-VALIDATE-TAX-CATEGORY-CODE.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF SALES-TAX-CATEGORY-CODE NOT = "E"
+               AND SALES-TAX-CATEGORY-CODE NOT = "S"
+               AND SALES-TAX-CATEGORY-CODE NOT = "L"
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "TAX CATEGORY MUST BE E, S, OR L"
+                   TO REJECT-REASON
+               MOVE SPACES TO EXCEPTION-VALUE-DISPLAY
+               MOVE SALES-TAX-CATEGORY-CODE TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+      * ---------------------------------
+      * BATCH SALES TAX RUN
+      * ---------------------------------
+       150-RUN-BATCH-SALES-TAX.
+           OPEN INPUT SALES-TRANS-FILE
+           IF SALES-TRANS-STATUS = "35"
+               DISPLAY "SALES-TRANS-FILE NOT FOUND - RETURNING TO MENU."
+           ELSE
+               OPEN OUTPUT SALES-TAX-REPORT-FILE
+               MOVE "N" TO SALES-TRANS-EOF-SWITCH
+               MOVE ZERO TO BATCH-TRANSACTION-COUNT
+               MOVE ZERO TO BATCH-TOTAL-SALES
+               MOVE ZERO TO BATCH-TOTAL-TAX
+               MOVE ZERO TO PREVIOUS-SHIFT-CODE
+               MOVE "N" TO FIRST-SHIFT-SWITCH
+               MOVE ZERO TO SHIFT-SUBTOTAL-SALES
+               MOVE ZERO TO SHIFT-SUBTOTAL-TAX
+               PERFORM 155-WRITE-BATCH-REPORT-HEADER
+               READ SALES-TRANS-FILE
+                   AT END MOVE "Y" TO SALES-TRANS-EOF-SWITCH
+               END-READ
+               PERFORM 160-PROCESS-BATCH-SALES-TRANSACTION
+                   UNTIL SALES-TRANS-EOF
+               IF FIRST-SHIFT-PROCESSED
+                   PERFORM 165-WRITE-SHIFT-SUBTOTAL
+               END-IF
+               PERFORM 170-WRITE-SALES-TAX-CONTROL-TOTALS
+               CLOSE SALES-TRANS-FILE
+               CLOSE SALES-TAX-REPORT-FILE
+               DISPLAY "BATCH SALES TAX RUN COMPLETE."
+               DISPLAY "TRANSACTIONS PROCESSED: "
+                   BATCH-TRANSACTION-COUNT
+               DISPLAY "TRANSACTIONS REJECTED : " SALES-REJECT-COUNT
+           END-IF.
+
+       155-WRITE-BATCH-REPORT-HEADER.
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           MOVE "SALES TAX BATCH REPORT" TO SALES-TAX-REPORT-RECORD
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           MOVE "SALES AMOUNT          SALES TAX"
+               TO SALES-TAX-REPORT-RECORD
+           WRITE SALES-TAX-REPORT-RECORD.
+
+       160-PROCESS-BATCH-SALES-TRANSACTION.
+           MOVE TRANS-SHIFT-CODE TO CURRENT-SHIFT-CODE
+           IF NOT FIRST-SHIFT-PROCESSED
+               MOVE "Y" TO FIRST-SHIFT-SWITCH
+               MOVE CURRENT-SHIFT-CODE TO PREVIOUS-SHIFT-CODE
+           END-IF
+           IF CURRENT-SHIFT-CODE NOT = PREVIOUS-SHIFT-CODE
+               PERFORM 165-WRITE-SHIFT-SUBTOTAL
+               MOVE CURRENT-SHIFT-CODE TO PREVIOUS-SHIFT-CODE
+           END-IF
+           MOVE TRANS-SALES-AMOUNT TO SALES-AMOUNT
+           MOVE TRANS-TAX-CATEGORY TO SALES-TAX-CATEGORY-CODE
+           PERFORM 110-VALIDATE-SALES-AMOUNT
+           IF ENTRY-IS-VALID
+               PERFORM 112-VALIDATE-TAX-CATEGORY-CODE
+           END-IF
+           IF ENTRY-IS-VALID
+               PERFORM 015-LOOKUP-SALES-TAX-RATE
+               IF RATE-WAS-FOUND
+                   COMPUTE SALES-TAX-AMOUNT ROUNDED =
+                       SALES-AMOUNT * SALES-TAX-RATE
+                   MOVE SALES-TAX-AMOUNT TO SALES-TAX
+                   ADD 1 TO BATCH-TRANSACTION-COUNT
+                   ADD SALES-AMOUNT TO BATCH-TOTAL-SALES
+                   ADD SALES-TAX-AMOUNT TO BATCH-TOTAL-TAX
+                   ADD SALES-AMOUNT TO SHIFT-SUBTOTAL-SALES
+                   ADD SALES-TAX-AMOUNT TO SHIFT-SUBTOTAL-TAX
+                   MOVE SALES-AMOUNT TO EDITED-BATCH-SALES-AMT
+                   MOVE SPACES TO SALES-TAX-REPORT-RECORD
+                   STRING EDITED-BATCH-SALES-AMT DELIMITED BY SIZE
+                       "          " DELIMITED BY SIZE
+                       SALES-TAX DELIMITED BY SIZE
+                       INTO SALES-TAX-REPORT-RECORD
+                   END-STRING
+                   WRITE SALES-TAX-REPORT-RECORD
+                   MOVE "SALES TAX BATCH" TO AUDIT-CALC-TYPE
+                   MOVE SALES-TAX-RATE TO EDITED-TAX-RATE-LOG
+                   MOVE SPACES TO AUDIT-DETAIL
+                   STRING "SALE=" DELIMITED BY SIZE
+                       SALES-AMOUNT DELIMITED BY SIZE
+                       " TAX=" DELIMITED BY SIZE
+                       SALES-TAX DELIMITED BY SIZE
+                       " CAT=" DELIMITED BY SIZE
+                       SALES-TAX-CATEGORY-CODE DELIMITED BY SIZE
+                       " RATE=" DELIMITED BY SIZE
+                       EDITED-TAX-RATE-LOG DELIMITED BY SIZE
+                       INTO AUDIT-DETAIL
+                   END-STRING
+                   PERFORM 960-WRITE-AUDIT-RECORD
+               ELSE
+                   ADD 1 TO SALES-REJECT-COUNT
+                   MOVE "SALES TAX BATCH" TO EXCEPTION-SOURCE
+                   MOVE TRANS-SALES-AMOUNT TO EDITED-SALES-AMOUNT-LOG
+                   MOVE EDITED-SALES-AMOUNT-LOG
+                       TO EXCEPTION-VALUE-DISPLAY
+                   MOVE "NO TAX RATE ON FILE FOR JURISDICTION"
+                       TO REJECT-REASON
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           ELSE
+               ADD 1 TO SALES-REJECT-COUNT
+               MOVE "SALES TAX BATCH" TO EXCEPTION-SOURCE
+               PERFORM 950-LOG-EXCEPTION-RECORD
+           END-IF
+           READ SALES-TRANS-FILE
+               AT END MOVE "Y" TO SALES-TRANS-EOF-SWITCH
+           END-READ.
+
+       165-WRITE-SHIFT-SUBTOTAL.
+           MOVE SHIFT-SUBTOTAL-SALES TO EDITED-SHIFT-SUBTOT-SALES
+           MOVE SHIFT-SUBTOTAL-TAX TO EDITED-SHIFT-SUBTOT-TAX
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           STRING "SHIFT " DELIMITED BY SIZE
+               PREVIOUS-SHIFT-CODE DELIMITED BY SIZE
+               " SUBTOTAL  SALES=" DELIMITED BY SIZE
+               EDITED-SHIFT-SUBTOT-SALES DELIMITED BY SIZE
+               " TAX=" DELIMITED BY SIZE
+               EDITED-SHIFT-SUBTOT-TAX DELIMITED BY SIZE
+               INTO SALES-TAX-REPORT-RECORD
+           END-STRING
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE ZERO TO SHIFT-SUBTOTAL-SALES
+           MOVE ZERO TO SHIFT-SUBTOTAL-TAX.
+
+       170-WRITE-SALES-TAX-CONTROL-TOTALS.
+           MOVE BATCH-TOTAL-SALES TO EDITED-BATCH-TOTAL-SALES
+           MOVE BATCH-TOTAL-TAX TO EDITED-BATCH-TOTAL-TAX
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           MOVE "GRAND TOTAL (ALL SHIFTS):" TO SALES-TAX-REPORT-RECORD
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           STRING "TRANSACTION COUNT: " DELIMITED BY SIZE
+               BATCH-TRANSACTION-COUNT DELIMITED BY SIZE
+               INTO SALES-TAX-REPORT-RECORD
+           END-STRING
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           STRING "TOTAL SALES:       " DELIMITED BY SIZE
+               EDITED-BATCH-TOTAL-SALES DELIMITED BY SIZE
+               INTO SALES-TAX-REPORT-RECORD
+           END-STRING
+           WRITE SALES-TAX-REPORT-RECORD
+           MOVE SPACES TO SALES-TAX-REPORT-RECORD
+           STRING "TOTAL TAX:         " DELIMITED BY SIZE
+               EDITED-BATCH-TOTAL-TAX DELIMITED BY SIZE
+               INTO SALES-TAX-REPORT-RECORD
+           END-STRING
+           WRITE SALES-TAX-REPORT-RECORD.
+
+      * =================================
+      * FUTURE VALUE CALCULATION
+      * =================================
+       020-CALCULATE-FUTURE-VALUES.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "FUTURE VALUE PROCESSING.".
+           DISPLAY "ENTER 1 FOR INTERACTIVE MODE.".
+           DISPLAY "ENTER 2 FOR BATCH MODE (FV-ACCOUNTS-FILE).".
+           DISPLAY "ENTER 0 TO SKIP FUTURE VALUE PROCESSING.".
+           ACCEPT FV-MODE.
+
+           EVALUATE FV-MODE
+               WHEN 1
+                   MOVE 1 TO NUMBER-ENTERED
+                   PERFORM 200-CALCULATE-FUTURE-VALUE
+                       UNTIL NUMBER-ENTERED = ZERO
+               WHEN 2
+                   PERFORM 260-RUN-BATCH-FUTURE-VALUE
+               WHEN OTHER
+                   DISPLAY "NO FUTURE VALUE PROCESSING SELECTED."
+           END-EVALUATE.
+
+       200-CALCULATE-FUTURE-VALUE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "To end the program, enter 0.".
+           DISPLAY "To perform another calculation, enter 1.".
+           ACCEPT NUMBER-ENTERED.
+           DISPLAY "----------------------------------------".
+
+           IF NUMBER-ENTERED = 1
+               ADD 1 TO CALCULATION-NUMBER
+               PERFORM 210-GET-USER-VALUES
+               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+               MOVE 1 TO YEAR-COUNTER
+               PERFORM 205-WRITE-SCHEDULE-HEADER
+               PERFORM 220-CALCULATE-NEXT-FV
+                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
+               MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
+               DISPLAY "Future value = " EDITED-FUTURE-VALUE
+               MOVE "FUTURE VALUE INTERACTIVE" TO AUDIT-CALC-TYPE
+               MOVE YEARLY-INTEREST-RATE TO EDITED-RATE-LOG
+               MOVE SPACES TO AUDIT-DETAIL
+               STRING "INV=" DELIMITED BY SIZE
+                   INVESTMENT-AMOUNT DELIMITED BY SIZE
+                   " YRS=" DELIMITED BY SIZE
+                   NUMBER-OF-YEARS DELIMITED BY SIZE
+                   " RATE=" DELIMITED BY SIZE
+                   EDITED-RATE-LOG DELIMITED BY SIZE
+                   " CTRB=" DELIMITED BY SIZE
+                   ANNUAL-CONTRIBUTION DELIMITED BY SIZE
+                   " FV=" DELIMITED BY SIZE
+                   EDITED-FUTURE-VALUE DELIMITED BY SIZE
+                   INTO AUDIT-DETAIL
+               END-STRING
+               PERFORM 960-WRITE-AUDIT-RECORD
+               MOVE SPACES TO GL-ACCOUNT-ID
+               STRING "INT" DELIMITED BY SIZE
+                   CALCULATION-NUMBER DELIMITED BY SIZE
+                   INTO GL-ACCOUNT-ID
+               END-STRING
+               PERFORM 280-WRITE-GL-EXTRACT-RECORD
+           END-IF.
+
+      * ---------------------------------
+      * BATCH FUTURE VALUE RUN (CHECKPOINT/RESTART)
+      * ---------------------------------
+       260-RUN-BATCH-FUTURE-VALUE.
+           PERFORM 265-READ-FV-CHECKPOINT
+           IF FV-RESTART-SEQ > ZERO
+               DISPLAY "RESUMING BATCH AFTER ACCOUNT SEQ "
+                   FV-RESTART-SEQ
+           END-IF
+           PERFORM 266-LOAD-GL-POSTED-ACCOUNTS
+           MOVE ZERO TO FV-ALREADY-POSTED-COUNT
+           OPEN INPUT FV-ACCOUNTS-FILE
+           IF FV-ACCOUNTS-STATUS = "35"
+               DISPLAY "FV-ACCOUNTS-FILE NOT FOUND - RETURNING TO MENU."
+           ELSE
+               MOVE "N" TO FV-ACCOUNTS-EOF-SWITCH
+               MOVE ZERO TO FV-BATCH-ACCOUNT-SEQ
+               READ FV-ACCOUNTS-FILE
+                   AT END MOVE "Y" TO FV-ACCOUNTS-EOF-SWITCH
+               END-READ
+               PERFORM UNTIL FV-ACCOUNTS-EOF
+                   ADD 1 TO FV-BATCH-ACCOUNT-SEQ
+                   IF FV-BATCH-ACCOUNT-SEQ > FV-RESTART-SEQ
+                       PERFORM 267-CHECK-ACCOUNT-ALREADY-POSTED
+                       IF ACCOUNT-ALREADY-POSTED
+                           ADD 1 TO FV-ALREADY-POSTED-COUNT
+                           DISPLAY "ACCOUNT " ACCT-NUMBER
+                               " ALREADY IN GL EXTRACT - SKIPPING."
+                       ELSE
+                           PERFORM 270-PROCESS-FV-ACCOUNT
+                       END-IF
+                       IF FUNCTION MOD(FV-BATCH-ACCOUNT-SEQ,
+                           FV-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 275-WRITE-FV-CHECKPOINT
+                       END-IF
+                   END-IF
+                   READ FV-ACCOUNTS-FILE
+                       AT END MOVE "Y" TO FV-ACCOUNTS-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+               PERFORM 276-CLEAR-FV-CHECKPOINT
+               CLOSE FV-ACCOUNTS-FILE
+               DISPLAY "BATCH FUTURE VALUE RUN COMPLETE."
+               DISPLAY "ACCOUNTS PROCESSED: " FV-BATCH-ACCOUNT-SEQ
+               DISPLAY "ACCOUNTS ALREADY POSTED (SKIPPED): "
+                   FV-ALREADY-POSTED-COUNT
+           END-IF.
+
+       265-READ-FV-CHECKPOINT.
+           MOVE ZERO TO FV-RESTART-SEQ
+           OPEN INPUT FV-CHECKPOINT-FILE
+           IF FV-CHECKPOINT-STATUS = "00"
+               READ FV-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ACCOUNT-SEQ TO FV-RESTART-SEQ
+               END-READ
+               CLOSE FV-CHECKPOINT-FILE
+           END-IF.
+
+      * ---------------------------------
+      * LOAD ACCOUNTS ALREADY POSTED TO THE GL EXTRACT SO A
+      * RESTART OR AN ACCIDENTAL FULL RERUN DOESN'T DUPLICATE
+      * A GL POSTING FOR AN ACCOUNT ALREADY PROCESSED (REQ 008)
+      * ---------------------------------
+       266-LOAD-GL-POSTED-ACCOUNTS.
+           MOVE ZERO TO GL-POSTED-COUNT
+           MOVE "N" TO GL-EXTRACT-EOF-SWITCH
+           CLOSE GL-EXTRACT-FILE
+           OPEN INPUT GL-EXTRACT-FILE
+           IF GL-EXTRACT-STATUS NOT = "35"
+               READ GL-EXTRACT-FILE
+                   AT END MOVE "Y" TO GL-EXTRACT-EOF-SWITCH
+               END-READ
+               PERFORM UNTIL GL-EXTRACT-EOF
+                   IF GL-POSTED-COUNT < 500
+                       ADD 1 TO GL-POSTED-COUNT
+                       SET GLP-IDX TO GL-POSTED-COUNT
+                       MOVE GL-ACCOUNT TO GLP-ACCOUNT-ID (GLP-IDX)
+                   END-IF
+                   READ GL-EXTRACT-FILE
+                       AT END MOVE "Y" TO GL-EXTRACT-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE GL-EXTRACT-FILE
+           OPEN EXTEND GL-EXTRACT-FILE
+           IF GL-EXTRACT-STATUS = "35"
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+
+       267-CHECK-ACCOUNT-ALREADY-POSTED.
+           MOVE "N" TO ALREADY-POSTED-SWITCH
+           PERFORM VARYING GLP-IDX FROM 1 BY 1
+               UNTIL GLP-IDX > GL-POSTED-COUNT
+               IF GLP-ACCOUNT-ID (GLP-IDX) = ACCT-NUMBER
+                   MOVE "Y" TO ALREADY-POSTED-SWITCH
+               END-IF
+           END-PERFORM.
+
+       270-PROCESS-FV-ACCOUNT.
+           MOVE ACCT-INVESTMENT TO INVESTMENT-AMOUNT
+           MOVE ACCT-YEARS TO NUMBER-OF-YEARS
+           MOVE ACCT-STANDARD-RATE TO YEARLY-INTEREST-RATE
+           MOVE ACCT-CONTRIBUTION TO ANNUAL-CONTRIBUTION
+           PERFORM 910-VALIDATE-INVESTMENT-AMOUNT
+           IF ENTRY-IS-VALID
+               PERFORM 920-VALIDATE-NUMBER-OF-YEARS
+           END-IF
+           IF ENTRY-IS-VALID
+               MOVE YEARLY-INTEREST-RATE TO RATE-UNDER-VALIDATION
+               PERFORM 930-VALIDATE-INTEREST-RATE
+           END-IF
+           IF ENTRY-IS-VALID
+               PERFORM 940-VALIDATE-ANNUAL-CONTRIBUTION
+           END-IF
+           IF ENTRY-IS-VALID
+               ADD 1 TO CALCULATION-NUMBER
+               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+               MOVE 1 TO YEAR-COUNTER
+               PERFORM 205-WRITE-SCHEDULE-HEADER
+               PERFORM 220-CALCULATE-NEXT-FV
+                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
+               MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
+               DISPLAY "ACCOUNT " ACCT-NUMBER
+                   " FUTURE VALUE = " EDITED-FUTURE-VALUE
+               MOVE "FUTURE VALUE BATCH" TO AUDIT-CALC-TYPE
+               MOVE YEARLY-INTEREST-RATE TO EDITED-RATE-LOG
+               MOVE SPACES TO AUDIT-DETAIL
+               STRING "ACCT=" DELIMITED BY SIZE
+                   ACCT-NUMBER DELIMITED BY SIZE
+                   " INV=" DELIMITED BY SIZE
+                   INVESTMENT-AMOUNT DELIMITED BY SIZE
+                   " YRS=" DELIMITED BY SIZE
+                   NUMBER-OF-YEARS DELIMITED BY SIZE
+                   " RATE=" DELIMITED BY SIZE
+                   EDITED-RATE-LOG DELIMITED BY SIZE
+                   " CTRB=" DELIMITED BY SIZE
+                   ANNUAL-CONTRIBUTION DELIMITED BY SIZE
+                   " FV=" DELIMITED BY SIZE
+                   EDITED-FUTURE-VALUE DELIMITED BY SIZE
+                   INTO AUDIT-DETAIL
+               END-STRING
+               PERFORM 960-WRITE-AUDIT-RECORD
+               MOVE ACCT-NUMBER TO GL-ACCOUNT-ID
+               PERFORM 280-WRITE-GL-EXTRACT-RECORD
+           ELSE
+               DISPLAY "REJECTED ACCOUNT " ACCT-NUMBER ": "
+                   REJECT-REASON
+               ADD 1 TO FV-REJECT-COUNT
+               MOVE "FUTURE VALUE BATCH" TO EXCEPTION-SOURCE
+               PERFORM 950-LOG-EXCEPTION-RECORD
+           END-IF.
+
+       275-WRITE-FV-CHECKPOINT.
+           MOVE ACCT-NUMBER TO CKPT-LAST-ACCOUNT
+           MOVE FV-BATCH-ACCOUNT-SEQ TO CKPT-ACCOUNT-SEQ
+           MOVE YEAR-COUNTER TO CKPT-YEAR-COUNTER
+           OPEN OUTPUT FV-CHECKPOINT-FILE
+           WRITE FV-CHECKPOINT-RECORD
+           CLOSE FV-CHECKPOINT-FILE.
+
+      * ---------------------------------
+      * CLEAR CHECKPOINT ON CLEAN COMPLETION SO THE NEXT
+      * ORDINARY RUN STARTS FROM ACCOUNT ONE INSTEAD OF
+      * BEING TREATED AS A RESTART OF A FINISHED RUN
+      * ---------------------------------
+       276-CLEAR-FV-CHECKPOINT.
+           OPEN OUTPUT FV-CHECKPOINT-FILE
+           CLOSE FV-CHECKPOINT-FILE.
+
+       280-WRITE-GL-EXTRACT-RECORD.
+           MOVE GL-ACCOUNT-ID TO GL-ACCOUNT
+           MOVE WS-RUN-DATE TO GL-AS-OF-DATE
+           MOVE FUTURE-VALUE TO GL-FUTURE-VALUE
+           WRITE GL-EXTRACT-RECORD.
+
+       205-WRITE-SCHEDULE-HEADER.
+           MOVE SPACES TO FV-SCHEDULE-RECORD
+           STRING "PROJECTION #" DELIMITED BY SIZE
+               CALCULATION-NUMBER DELIMITED BY SIZE
+               " - YEAR  STARTING BAL   INTEREST     ENDING BAL"
+                   DELIMITED BY SIZE
+               INTO FV-SCHEDULE-RECORD
+           END-STRING
+           WRITE FV-SCHEDULE-RECORD.
+
+       210-GET-USER-VALUES.
+           PERFORM 211-GET-INVESTMENT-AMOUNT
+           PERFORM 212-GET-NUMBER-OF-YEARS
+           PERFORM 215-GET-STANDARD-RATE
+           PERFORM 216-GET-ANNUAL-CONTRIBUTION.
+
+       216-GET-ANNUAL-CONTRIBUTION.
+           MOVE "N" TO VALID-ENTRY-SWITCH
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter additional contribution per year "
+                   "(xxxxx, 0 for none)."
+               ACCEPT ANNUAL-CONTRIBUTION
+               PERFORM 940-VALIDATE-ANNUAL-CONTRIBUTION
+               IF NOT ENTRY-IS-VALID
+                   DISPLAY "REJECTED: " REJECT-REASON
+                   ADD 1 TO FV-REJECT-COUNT
+                   MOVE "FUTURE VALUE CONTRIBUTION"
+                       TO EXCEPTION-SOURCE
+                   MOVE ANNUAL-CONTRIBUTION
+                       TO EXCEPTION-VALUE-DISPLAY
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           END-PERFORM.
+
+       940-VALIDATE-ANNUAL-CONTRIBUTION.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF ANNUAL-CONTRIBUTION > MAX-ANNUAL-CONTRIBUTION
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "ANNUAL CONTRIBUTION EXCEEDS MAXIMUM ALLOWED"
+                   TO REJECT-REASON
+           END-IF
+           IF NOT ENTRY-IS-VALID
+               MOVE ANNUAL-CONTRIBUTION TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+       211-GET-INVESTMENT-AMOUNT.
+           MOVE "N" TO VALID-ENTRY-SWITCH
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter investment amount (xxxxx)."
+               ACCEPT INVESTMENT-AMOUNT
+               PERFORM 910-VALIDATE-INVESTMENT-AMOUNT
+               IF NOT ENTRY-IS-VALID
+                   DISPLAY "REJECTED: " REJECT-REASON
+                   ADD 1 TO FV-REJECT-COUNT
+                   MOVE "FUTURE VALUE INVESTMENT" TO EXCEPTION-SOURCE
+                   MOVE INVESTMENT-AMOUNT TO EXCEPTION-VALUE-DISPLAY
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           END-PERFORM.
+
+       910-VALIDATE-INVESTMENT-AMOUNT.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF INVESTMENT-AMOUNT = ZERO
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "INVESTMENT AMOUNT MUST BE GREATER THAN ZERO"
+                   TO REJECT-REASON
+           END-IF
+           IF NOT ENTRY-IS-VALID
+               MOVE INVESTMENT-AMOUNT TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+       212-GET-NUMBER-OF-YEARS.
+           MOVE "N" TO VALID-ENTRY-SWITCH
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter number of years (xx)."
+               ACCEPT NUMBER-OF-YEARS
+               PERFORM 920-VALIDATE-NUMBER-OF-YEARS
+               IF NOT ENTRY-IS-VALID
+                   DISPLAY "REJECTED: " REJECT-REASON
+                   ADD 1 TO FV-REJECT-COUNT
+                   MOVE "FUTURE VALUE YEARS" TO EXCEPTION-SOURCE
+                   MOVE NUMBER-OF-YEARS TO EXCEPTION-VALUE-DISPLAY
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           END-PERFORM.
+
+       920-VALIDATE-NUMBER-OF-YEARS.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF NUMBER-OF-YEARS < MIN-NUMBER-OF-YEARS
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "NUMBER OF YEARS MUST BE AT LEAST 1"
+                   TO REJECT-REASON
+           ELSE
+               IF NUMBER-OF-YEARS > MAX-NUMBER-OF-YEARS
+                   MOVE "N" TO VALID-ENTRY-SWITCH
+                   MOVE "NUMBER OF YEARS EXCEEDS 50-YEAR LIMIT"
+                       TO REJECT-REASON
+               END-IF
+           END-IF
+           IF NOT ENTRY-IS-VALID
+               MOVE NUMBER-OF-YEARS TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+       215-GET-STANDARD-RATE.
+           MOVE "N" TO VALID-ENTRY-SWITCH
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter standard yearly interest rate (xx.x)."
+               ACCEPT YEARLY-INTEREST-RATE
+               MOVE YEARLY-INTEREST-RATE TO RATE-UNDER-VALIDATION
+               PERFORM 930-VALIDATE-INTEREST-RATE
+               IF NOT ENTRY-IS-VALID
+                   DISPLAY "REJECTED: " REJECT-REASON
+                   ADD 1 TO FV-REJECT-COUNT
+                   MOVE "FUTURE VALUE STANDARD RATE"
+                       TO EXCEPTION-SOURCE
+                   MOVE RATE-UNDER-VALIDATION TO EDITED-RATE-LOG
+                   MOVE EDITED-RATE-LOG TO EXCEPTION-VALUE-DISPLAY
+                   PERFORM 950-LOG-EXCEPTION-RECORD
+               END-IF
+           END-PERFORM.
+
+       930-VALIDATE-INTEREST-RATE.
+           MOVE "Y" TO VALID-ENTRY-SWITCH
+           MOVE SPACES TO REJECT-REASON
+           IF RATE-UNDER-VALIDATION <= ZERO
+               MOVE "N" TO VALID-ENTRY-SWITCH
+               MOVE "INTEREST RATE MUST BE GREATER THAN ZERO"
+                   TO REJECT-REASON
+           ELSE
+               IF RATE-UNDER-VALIDATION > MAX-INTEREST-RATE
+                   MOVE "N" TO VALID-ENTRY-SWITCH
+                   MOVE "INTEREST RATE EXCEEDS SANE MAXIMUM"
+                       TO REJECT-REASON
+               END-IF
+           END-IF
+           IF NOT ENTRY-IS-VALID
+               MOVE RATE-UNDER-VALIDATION TO EDITED-RATE-LOG
+               MOVE EDITED-RATE-LOG TO EXCEPTION-VALUE-DISPLAY
+           END-IF.
+
+       220-CALCULATE-NEXT-FV.
+           ADD ANNUAL-CONTRIBUTION TO FUTURE-VALUE
+           MOVE FUTURE-VALUE TO STARTING-BALANCE
+           COMPUTE INTEREST-APPLIED ROUNDED =
+               STARTING-BALANCE * YEARLY-INTEREST-RATE / 100
+           COMPUTE FUTURE-VALUE ROUNDED =
+               STARTING-BALANCE + INTEREST-APPLIED
+           PERFORM 225-WRITE-SCHEDULE-DETAIL-LINE
+           ADD 1 TO YEAR-COUNTER.
+
+       225-WRITE-SCHEDULE-DETAIL-LINE.
+           MOVE STARTING-BALANCE TO EDITED-STARTING-BAL
+           MOVE INTEREST-APPLIED TO EDITED-INTEREST-APPL
+           MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
+           MOVE SPACES TO FV-SCHEDULE-RECORD
+           STRING "YEAR " DELIMITED BY SIZE
+               YEAR-COUNTER DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               EDITED-STARTING-BAL DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               EDITED-INTEREST-APPL DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               EDITED-FUTURE-VALUE DELIMITED BY SIZE
+               INTO FV-SCHEDULE-RECORD
+           END-STRING
+           WRITE FV-SCHEDULE-RECORD.
+
+      * =================================
+      * EXCEPTION LOGGING AND SUMMARY
+      * =================================
+       950-LOG-EXCEPTION-RECORD.
+           MOVE SPACES TO EXCEPTION-LOG-RECORD
+           STRING EXCEPTION-SOURCE DELIMITED BY SIZE
+               " VALUE=" DELIMITED BY SIZE
+               EXCEPTION-VALUE-DISPLAY DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               REJECT-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-LOG-RECORD
+           END-STRING
+           WRITE EXCEPTION-LOG-RECORD.
+
+       960-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP (1:14) DELIMITED BY SIZE
+               " OP=" DELIMITED BY SIZE
+               OPERATOR-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-CALC-TYPE DELIMITED BY SIZE
+               AUDIT-DETAIL DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD.
+
+       980-DISPLAY-SESSION-SUMMARY.
+           COMPUTE TOTAL-REJECT-COUNT =
+               SALES-REJECT-COUNT + FV-REJECT-COUNT
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "SESSION EXCEPTION SUMMARY:".
+           DISPLAY "  SALES TAX REJECTS   : " SALES-REJECT-COUNT.
+           DISPLAY "  FUTURE VALUE REJECTS: " FV-REJECT-COUNT.
+           DISPLAY "  TOTAL REJECTS       : " TOTAL-REJECT-COUNT.
